@@ -1,33 +1,190 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. HELLO-WORLD.
+        PROGRAM-ID. EULER004.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARM-FILE ASSIGN TO "data/EULER004.PARM.DAT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT RESULTS-FILE ASSIGN TO "data/EULER.RESULTS.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-RESULTS-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO "data/EULER.AUDIT.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+            SELECT RECON-FILE ASSIGN TO "data/EULER.RECON.RPT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-RECON-STATUS.
         DATA DIVISION.
+            FILE SECTION.
+            FD  PARM-FILE.
+            COPY EULPARM.
+            FD  RESULTS-FILE.
+            COPY EULRES.
+            FD  AUDIT-FILE.
+            COPY EULLOG.
+            FD  RECON-FILE.
+            COPY EULRECON.
             WORKING-STORAGE SECTION.
-            01	SUM	PIC 999999.
+            01  WS-TODAY PIC X(8).
+            01  WS-RESULTS-STATUS PIC XX.
+            01  WS-AUDIT-STATUS PIC XX.
+            01  WS-RECON-STATUS PIC XX.
+            01  WS-START-TS PIC X(21).
+            01  WS-END-TS PIC X(21).
+            01  WS-PRIOR-RESULT PIC 9(15).
+            01  WS-PRIOR-FOUND PIC X VALUE "N".
+            01  WS-ITER-COUNT PIC 9(9) VALUE 0.
+            01  WS-ELAPSED-SECONDS PIC 9(9) VALUE 0.
+            01  WS-PARM-EOF PIC X VALUE "N".
+            01  WS-PARM-RAW PIC 9(12).
             01  CURRNUM PIC 999999999999 VALUE 600851475143.
-            01  MAX PIC 999999 VALUE 0.
+            01  DIGIT-WIDTH PIC 9 VALUE 3.
+            01  UPPER-BOUND PIC 9(9) VALUE 999.
+            01  LOWER-BOUND PIC 9(9) VALUE 100.
+            01  PWIDTH PIC 99 VALUE 6.
+            01  SSTART PIC 99 VALUE 10.
+            01  MAX PIC 9(15) VALUE 0.
             01  LOOP.
-                02  I PIC 999 VALUE 999.
+                02  I PIC 9(9) VALUE 999.
             01  ILOOP.
-                02  TMP PIC 999999.
-                02  S PIC X(6).
-                02  RS PIC X(6).
-                02  J PIC 999 VALUE 999.
+                02  TMP PIC 9(15).
+                02  S PIC X(15).
+                02  RS PIC X(15).
+                02  J PIC 9(9) VALUE 999.
         PROCEDURE DIVISION.
         MAIN-PARA.
-            PERFORM MAIN-LOOP UNTIL I = 0. 
+            MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+            MOVE WS-START-TS(1:8) TO WS-TODAY.
+            PERFORM READ-PARMS.
+            PERFORM VALIDATE-PARMS.
+            COMPUTE UPPER-BOUND = (10 ** DIGIT-WIDTH) - 1.
+            COMPUTE LOWER-BOUND = 10 ** (DIGIT-WIDTH - 1).
+            COMPUTE PWIDTH = DIGIT-WIDTH * 2.
+            COMPUTE SSTART = 16 - PWIDTH.
+            MOVE UPPER-BOUND TO I.
+            MOVE UPPER-BOUND TO J.
+            PERFORM MAIN-LOOP UNTIL I < LOWER-BOUND.
             DISPLAY MAX.
-            ACCEPT SUM.
-            STOP RUN.
+            MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+            MOVE 0 TO RETURN-CODE.
+            PERFORM RECONCILE-RESULTS.
+            PERFORM WRITE-RESULTS.
+            PERFORM WRITE-AUDIT-LOG.
+            GOBACK.
+        READ-PARMS.
+            MOVE "N" TO WS-PARM-EOF.
+            OPEN INPUT PARM-FILE.
+            READ PARM-FILE
+                AT END
+                    DISPLAY "EULER004: PARM FILE EMPTY"
+                    MOVE "Y" TO WS-PARM-EOF
+            END-READ.
+            CLOSE PARM-FILE.
+            IF WS-PARM-EOF = "Y"
+                MOVE DIGIT-WIDTH TO WS-PARM-RAW
+            ELSE
+                MOVE PARM-VALUE TO WS-PARM-RAW
+            END-IF.
+        VALIDATE-PARMS.
+            IF WS-PARM-RAW IS NOT NUMERIC
+                OR WS-PARM-RAW = 0
+                OR WS-PARM-RAW > 7
+                    DISPLAY "EULER004: INVALID DIGIT-WIDTH PARM"
+                    MOVE 16 TO RETURN-CODE
+                    MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+                    PERFORM WRITE-AUDIT-LOG
+                    GOBACK
+            END-IF.
+            MOVE WS-PARM-RAW TO DIGIT-WIDTH.
+        RECONCILE-RESULTS.
+            MOVE "N" TO WS-PRIOR-FOUND.
+            OPEN INPUT RESULTS-FILE.
+            IF WS-RESULTS-STATUS = "00"
+                PERFORM CHECK-PRIOR-RESULT
+                    UNTIL WS-RESULTS-STATUS NOT = "00"
+                CLOSE RESULTS-FILE
+            END-IF.
+            IF WS-PRIOR-FOUND = "Y" AND WS-PRIOR-RESULT NOT = MAX
+                PERFORM WRITE-RECON-FLAG
+            END-IF.
+        CHECK-PRIOR-RESULT.
+            READ RESULTS-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    PERFORM CHECK-PRIOR-MATCH
+            END-READ.
+        CHECK-PRIOR-MATCH.
+            IF RES-PROGRAM-ID = "EULER004"
+            AND RES-PARM-VALUE = DIGIT-WIDTH
+            AND RES-RUN-DATE NOT = WS-TODAY
+                MOVE RES-RESULT TO WS-PRIOR-RESULT
+                MOVE "Y" TO WS-PRIOR-FOUND
+            END-IF.
+        WRITE-RECON-FLAG.
+            MOVE SPACES TO RECON-LINE.
+            STRING "EULER004 " WS-TODAY
+                " PRIOR=" WS-PRIOR-RESULT " TODAY=" MAX
+                " PARM=" DIGIT-WIDTH
+                DELIMITED BY SIZE INTO RECON-LINE.
+            DISPLAY "EULER004: RESULT CHANGED SINCE PRIOR RUN".
+            OPEN EXTEND RECON-FILE.
+            IF WS-RECON-STATUS = "35"
+                OPEN OUTPUT RECON-FILE
+            END-IF.
+            WRITE RECON-LINE.
+            CLOSE RECON-FILE.
+        WRITE-RESULTS.
+            MOVE "EULER004" TO RES-PROGRAM-ID.
+            MOVE DIGIT-WIDTH TO RES-PARM-VALUE.
+            MOVE MAX TO RES-RESULT.
+            MOVE WS-TODAY TO RES-RUN-DATE.
+            OPEN EXTEND RESULTS-FILE.
+            IF WS-RESULTS-STATUS = "35"
+                OPEN OUTPUT RESULTS-FILE
+            END-IF.
+            WRITE EULER-RESULT-RECORD.
+            CLOSE RESULTS-FILE.
+        WRITE-AUDIT-LOG.
+            MOVE "EULER004" TO LOG-PROGRAM-ID.
+            MOVE WS-PARM-RAW TO LOG-PARM-VALUE.
+            MOVE MAX TO LOG-RESULT.
+            MOVE WS-START-TS TO LOG-START-TS.
+            MOVE WS-END-TS TO LOG-END-TS.
+            MOVE RETURN-CODE TO LOG-RETURN-CODE.
+            MOVE WS-ITER-COUNT TO LOG-ITERATIONS.
+            COMPUTE WS-ELAPSED-SECONDS =
+                FUNCTION NUMVAL(WS-END-TS(9:2)) * 3600
+                + FUNCTION NUMVAL(WS-END-TS(11:2)) * 60
+                + FUNCTION NUMVAL(WS-END-TS(13:2))
+                - FUNCTION NUMVAL(WS-START-TS(9:2)) * 3600
+                - FUNCTION NUMVAL(WS-START-TS(11:2)) * 60
+                - FUNCTION NUMVAL(WS-START-TS(13:2))
+                ON SIZE ERROR
+                    MOVE 0 TO WS-ELAPSED-SECONDS
+            END-COMPUTE.
+            MOVE WS-ELAPSED-SECONDS TO LOG-ELAPSED-SECONDS.
+            DISPLAY "EULER004: ITERATIONS=" WS-ITER-COUNT
+                " ELAPSED-SECONDS=" WS-ELAPSED-SECONDS.
+            OPEN EXTEND AUDIT-FILE.
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            WRITE EULER-LOG-RECORD.
+            CLOSE AUDIT-FILE.
         MAIN-LOOP.
-            PERFORM INNER-LOOP UNTIL J = 0.
+            PERFORM INNER-LOOP UNTIL J < LOWER-BOUND.
             SUBTRACT 1 FROM I.
-            SET J TO I.
-        INNER-LOOP
+            MOVE UPPER-BOUND TO J.
+        INNER-LOOP.
+            ADD 1 TO WS-ITER-COUNT.
             SET TMP TO I.
             MULTIPLY J BY TMP.
-            MOVE TMP TO S.
-            MOVE FUNCTION REVERSE(S) TO RS.
-            IF RS = S AND TMP > MAX THEN
+            MOVE TMP(SSTART:PWIDTH) TO S(SSTART:PWIDTH).
+            MOVE FUNCTION REVERSE(S(SSTART:PWIDTH))
+                TO RS(SSTART:PWIDTH).
+            IF RS(SSTART:PWIDTH) = S(SSTART:PWIDTH)
+                AND TMP > MAX THEN
                 MOVE TMP TO MAX
             END-IF
             SUBTRACT 1 FROM J.
