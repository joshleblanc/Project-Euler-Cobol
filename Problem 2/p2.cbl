@@ -1,27 +1,184 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. HELLO-WORLD.
+        PROGRAM-ID. EULER002.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        	SELECT PARM-FILE ASSIGN TO "data/EULER002.PARM.DAT"
+        		ORGANIZATION LINE SEQUENTIAL.
+        	SELECT RESULTS-FILE ASSIGN TO "data/EULER.RESULTS.DAT"
+        		ORGANIZATION LINE SEQUENTIAL
+        		FILE STATUS IS WS-RESULTS-STATUS.
+        	SELECT AUDIT-FILE ASSIGN TO "data/EULER.AUDIT.DAT"
+        		ORGANIZATION LINE SEQUENTIAL
+        		FILE STATUS IS WS-AUDIT-STATUS.
+        	SELECT RECON-FILE ASSIGN TO "data/EULER.RECON.RPT"
+        		ORGANIZATION LINE SEQUENTIAL
+        		FILE STATUS IS WS-RECON-STATUS.
         DATA DIVISION.
+        	FILE SECTION.
+        	FD  PARM-FILE.
+        	COPY EULPARM.
+        	FD  RESULTS-FILE.
+        	COPY EULRES.
+        	FD  AUDIT-FILE.
+        	COPY EULLOG.
+        	FD  RECON-FILE.
+        	COPY EULRECON.
         	WORKING-STORAGE SECTION.
-        	01	SUM	PIC 9999999 VALUE 0.
+        	01	WS-TODAY	PIC X(8).
+        	01	WS-RESULTS-STATUS	PIC XX.
+        	01	WS-AUDIT-STATUS	PIC XX.
+        	01	WS-RECON-STATUS	PIC XX.
+        	01	WS-START-TS	PIC X(21).
+        	01	WS-END-TS	PIC X(21).
+        	01	WS-PRIOR-RESULT	PIC 9(15).
+        	01	WS-PRIOR-FOUND	PIC X VALUE "N".
+        	01	WS-ITER-COUNT	PIC 9(9) VALUE 0.
+        	01	WS-ELAPSED-SECONDS	PIC 9(9) VALUE 0.
+        	01	WS-SUM	PIC 9(15) VALUE 0.
+        	01	WS-PARM-EOF	PIC X VALUE "N".
+        	01	WS-PARM-RAW	PIC 9(12).
+        	01	CEILING-LIMIT	PIC 9(12) VALUE 4000000.
         	01	LOOP.
-        		02 FIRS PIC 9999999 VALUE 1.
-        		02 SECO PIC 9999999 VALUE 2.
-                02 REM PIC 9999999.
-                02 TMP PIC 9999999.
-        		02 ANS PIC 9999999.
+        		02 FIRS PIC 9(15) VALUE 1.
+        		02 SECO PIC 9(15) VALUE 2.
+                02 REM PIC 9(15).
+                02 TMP PIC 9(15).
+        		02 ANS PIC 9(15).
         PROCEDURE DIVISION.
         MAIN-PARA.
-        	PERFORM MAIN-LOOP UNTIL ANS >= 4000000.
-            ADD 2 TO SUM.
-            DISPLAY SUM.
-        	ACCEPT SUM.
-            STOP RUN.
+        	MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+        	MOVE WS-START-TS(1:8) TO WS-TODAY.
+        	PERFORM READ-PARMS.
+        	PERFORM VALIDATE-PARMS.
+        	PERFORM MAIN-LOOP UNTIL ANS >= CEILING-LIMIT.
+            ADD 2 TO WS-SUM.
+            DISPLAY WS-SUM.
+            MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+            MOVE 0 TO RETURN-CODE.
+            PERFORM RECONCILE-RESULTS.
+            PERFORM WRITE-RESULTS.
+            PERFORM WRITE-AUDIT-LOG.
+            GOBACK.
+        READ-PARMS.
+        	MOVE "N" TO WS-PARM-EOF.
+        	OPEN INPUT PARM-FILE.
+        	READ PARM-FILE
+        		AT END
+        			DISPLAY "EULER002: PARM FILE EMPTY"
+        			MOVE "Y" TO WS-PARM-EOF
+        	END-READ.
+        	CLOSE PARM-FILE.
+        	IF WS-PARM-EOF = "Y"
+        		MOVE CEILING-LIMIT TO WS-PARM-RAW
+        	ELSE
+        		MOVE PARM-VALUE TO WS-PARM-RAW
+        	END-IF.
+        VALIDATE-PARMS.
+        	IF WS-PARM-RAW IS NOT NUMERIC
+        		OR WS-PARM-RAW = 0
+        			DISPLAY "EULER002: INVALID CEILING PARM"
+        			MOVE 16 TO RETURN-CODE
+        			MOVE WS-START-TS TO WS-END-TS
+        			PERFORM WRITE-AUDIT-LOG
+        			GOBACK
+        	END-IF.
+        	MOVE WS-PARM-RAW TO CEILING-LIMIT.
+        RECONCILE-RESULTS.
+        	MOVE "N" TO WS-PRIOR-FOUND.
+        	OPEN INPUT RESULTS-FILE.
+        	IF WS-RESULTS-STATUS = "00"
+        		PERFORM CHECK-PRIOR-RESULT
+        			UNTIL WS-RESULTS-STATUS NOT = "00"
+        		CLOSE RESULTS-FILE
+        	END-IF.
+        	IF WS-PRIOR-FOUND = "Y" AND WS-PRIOR-RESULT NOT = WS-SUM
+        		PERFORM WRITE-RECON-FLAG
+        	END-IF.
+        CHECK-PRIOR-RESULT.
+        	READ RESULTS-FILE
+        		AT END
+        			CONTINUE
+        		NOT AT END
+        			PERFORM CHECK-PRIOR-MATCH
+        	END-READ.
+        CHECK-PRIOR-MATCH.
+        	IF RES-PROGRAM-ID = "EULER002"
+        	AND RES-PARM-VALUE = CEILING-LIMIT
+        	AND RES-RUN-DATE NOT = WS-TODAY
+        		MOVE RES-RESULT TO WS-PRIOR-RESULT
+        		MOVE "Y" TO WS-PRIOR-FOUND
+        	END-IF.
+        WRITE-RECON-FLAG.
+        	MOVE SPACES TO RECON-LINE.
+        	STRING "EULER002 " WS-TODAY
+        		" PRIOR=" WS-PRIOR-RESULT " TODAY=" WS-SUM
+        		" PARM=" CEILING-LIMIT
+        		DELIMITED BY SIZE INTO RECON-LINE.
+        	DISPLAY "EULER002: RESULT CHANGED SINCE PRIOR RUN".
+        	OPEN EXTEND RECON-FILE.
+        	IF WS-RECON-STATUS = "35"
+        		OPEN OUTPUT RECON-FILE
+        	END-IF.
+        	WRITE RECON-LINE.
+        	CLOSE RECON-FILE.
+        WRITE-RESULTS.
+        	MOVE "EULER002" TO RES-PROGRAM-ID.
+        	MOVE CEILING-LIMIT TO RES-PARM-VALUE.
+        	MOVE WS-SUM TO RES-RESULT.
+        	MOVE WS-TODAY TO RES-RUN-DATE.
+        	OPEN EXTEND RESULTS-FILE.
+        	IF WS-RESULTS-STATUS = "35"
+        		OPEN OUTPUT RESULTS-FILE
+        	END-IF.
+        	WRITE EULER-RESULT-RECORD.
+        	CLOSE RESULTS-FILE.
+        WRITE-AUDIT-LOG.
+        	MOVE "EULER002" TO LOG-PROGRAM-ID.
+        	MOVE WS-PARM-RAW TO LOG-PARM-VALUE.
+        	MOVE WS-SUM TO LOG-RESULT.
+        	MOVE WS-START-TS TO LOG-START-TS.
+        	MOVE WS-END-TS TO LOG-END-TS.
+        	MOVE RETURN-CODE TO LOG-RETURN-CODE.
+        	MOVE WS-ITER-COUNT TO LOG-ITERATIONS.
+        	COMPUTE WS-ELAPSED-SECONDS =
+        		FUNCTION NUMVAL(WS-END-TS(9:2)) * 3600
+        		+ FUNCTION NUMVAL(WS-END-TS(11:2)) * 60
+        		+ FUNCTION NUMVAL(WS-END-TS(13:2))
+        		- FUNCTION NUMVAL(WS-START-TS(9:2)) * 3600
+        		- FUNCTION NUMVAL(WS-START-TS(11:2)) * 60
+        		- FUNCTION NUMVAL(WS-START-TS(13:2))
+        		ON SIZE ERROR
+        			MOVE 0 TO WS-ELAPSED-SECONDS
+        	END-COMPUTE.
+        	MOVE WS-ELAPSED-SECONDS TO LOG-ELAPSED-SECONDS.
+        	DISPLAY "EULER002: ITERATIONS=" WS-ITER-COUNT
+        		" ELAPSED-SECONDS=" WS-ELAPSED-SECONDS.
+        	OPEN EXTEND AUDIT-FILE.
+        	IF WS-AUDIT-STATUS = "35"
+        		OPEN OUTPUT AUDIT-FILE
+        	END-IF.
+        	WRITE EULER-LOG-RECORD.
+        	CLOSE AUDIT-FILE.
         MAIN-LOOP.
+            ADD 1 TO WS-ITER-COUNT.
             SET ANS TO FIRS.
-            ADD SECO TO ANS.
+            ADD SECO TO ANS
+                ON SIZE ERROR
+                    PERFORM OVERFLOW-ABORT
+            END-ADD.
             DIVIDE ANS BY 2 GIVING TMP REMAINDER REM.
             IF REM = 0 THEN
-                ADD ANS TO SUM
+                ADD ANS TO WS-SUM
+                    ON SIZE ERROR
+                        PERFORM OVERFLOW-ABORT
+                END-ADD
             END-IF.
             SET FIRS TO SECO.
             SET SECO TO ANS.
+        OVERFLOW-ABORT.
+            DISPLAY "EULER002: FIBONACCI SUM OVERFLOW, ABORTING".
+            MOVE 16 TO RETURN-CODE.
+            MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+            PERFORM WRITE-AUDIT-LOG.
+            GOBACK.
