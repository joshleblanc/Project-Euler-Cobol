@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  EULCHG.cpy
+      *  Change-audit record written by the parameter maintenance
+      *  program whenever an operator updates a job's parameter card.
+      *****************************************************************
+       01  EULER-CHANGE-RECORD.
+           05  CHG-PROGRAM-ID          PIC X(8).
+           05  CHG-OLD-VALUE           PIC 9(12).
+           05  CHG-NEW-VALUE           PIC 9(12).
+           05  CHG-OPERATOR            PIC X(8).
+           05  CHG-TIMESTAMP           PIC X(21).
