@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  EULPARM.cpy
+      *  Shared parameter-card record read by each Euler job at the
+      *  start of MAIN-PARA.  One record per parameter file: the
+      *  operator changes PARM-VALUE to retarget a run without a
+      *  recompile.
+      *****************************************************************
+       01  EULER-PARM-RECORD.
+           05  PARM-PROGRAM-ID         PIC X(8).
+           05  PARM-VALUE              PIC 9(12).
