@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  EULLOG.cpy
+      *  Shared run-audit record.  Each Euler job appends one record
+      *  per run to EULER.AUDIT.DAT so a consolidated record of every
+      *  run -- inputs, result, timing, and return code -- exists even
+      *  when several jobs run the same night.
+      *****************************************************************
+       01  EULER-LOG-RECORD.
+           05  LOG-PROGRAM-ID          PIC X(8).
+           05  LOG-PARM-VALUE          PIC 9(12).
+           05  LOG-RESULT              PIC 9(15).
+           05  LOG-START-TS            PIC X(21).
+           05  LOG-END-TS              PIC X(21).
+           05  LOG-RETURN-CODE         PIC 9(4).
+           05  LOG-ITERATIONS          PIC 9(9).
+           05  LOG-ELAPSED-SECONDS     PIC 9(9).
