@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  EULRES.cpy
+      *  Shared results-audit record.  Each Euler job appends one
+      *  record per run to EULER.RESULTS.DAT so a run's answer survives
+      *  after it scrolls off the console.
+      *****************************************************************
+       01  EULER-RESULT-RECORD.
+           05  RES-PROGRAM-ID          PIC X(8).
+           05  RES-PARM-VALUE          PIC 9(12).
+           05  RES-RESULT              PIC 9(15).
+           05  RES-RUN-DATE            PIC X(8).
