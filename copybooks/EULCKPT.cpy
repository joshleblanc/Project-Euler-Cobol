@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  EULCKPT.cpy
+      *  Restart-checkpoint record for long-running factorization
+      *  jobs.  Written periodically so an abended run can resume from
+      *  the last checkpoint instead of restarting at FACTOR = 2.
+      *****************************************************************
+       01  EULER-CKPT-RECORD.
+           05  CKPT-PROGRAM-ID         PIC X(8).
+           05  CKPT-ORIG-CURRNUM       PIC 9(12).
+           05  CKPT-CURRNUM            PIC 9(12).
+           05  CKPT-FACTOR             PIC 9(12).
+           05  CKPT-IND                PIC 9(9).
