@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  EULRECON.cpy
+      *  Shared reconciliation-report record written by each Euler
+      *  job to EULER.RECON.RPT when a run's result differs from the
+      *  prior run for the same PROGRAM-ID and parameter value.
+      *****************************************************************
+       01  RECON-LINE                  PIC X(80).
