@@ -0,0 +1,146 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EULMAINT.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARM-FILE-002 ASSIGN TO "data/EULER002.PARM.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-STATUS.
+            SELECT PARM-FILE-003 ASSIGN TO "data/EULER003.PARM.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-STATUS.
+            SELECT PARM-FILE-004 ASSIGN TO "data/EULER004.PARM.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-STATUS.
+            SELECT CHANGE-FILE ASSIGN TO "data/EULER.PARMCHG.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-CHANGE-STATUS.
+        DATA DIVISION.
+            FILE SECTION.
+            FD  PARM-FILE-002.
+            COPY EULPARM REPLACING EULER-PARM-RECORD BY PARM-RECORD-002
+                                    PARM-PROGRAM-ID BY PARM-PROGID-002
+                                    PARM-VALUE BY PARM-VALUE-002.
+            FD  PARM-FILE-003.
+            COPY EULPARM REPLACING EULER-PARM-RECORD BY PARM-RECORD-003
+                                    PARM-PROGRAM-ID BY PARM-PROGID-003
+                                    PARM-VALUE BY PARM-VALUE-003.
+            FD  PARM-FILE-004.
+            COPY EULPARM REPLACING EULER-PARM-RECORD BY PARM-RECORD-004
+                                    PARM-PROGRAM-ID BY PARM-PROGID-004
+                                    PARM-VALUE BY PARM-VALUE-004.
+            FD  CHANGE-FILE.
+            COPY EULCHG.
+            WORKING-STORAGE SECTION.
+            01  WS-PARM-STATUS          PIC XX.
+            01  WS-CHANGE-STATUS        PIC XX.
+            01  WS-OPERATOR-ID          PIC X(8).
+            01  WS-CHOICE               PIC 9.
+            01  WS-OLD-VALUE            PIC 9(12).
+            01  WS-NEW-VALUE            PIC 9(12).
+            01  WS-DONE                 PIC X VALUE "N".
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+            DISPLAY "EULER PARAMETER MAINTENANCE".
+            DISPLAY "ENTER OPERATOR ID: ".
+            ACCEPT WS-OPERATOR-ID.
+            PERFORM SHOW-MENU UNTIL WS-DONE = "Y".
+            STOP RUN.
+        SHOW-MENU.
+            DISPLAY "1 = EULER002 CEILING-LIMIT".
+            DISPLAY "2 = EULER003 CURRNUM".
+            DISPLAY "3 = EULER004 DIGIT-WIDTH".
+            DISPLAY "0 = EXIT".
+            DISPLAY "SELECTION: ".
+            ACCEPT WS-CHOICE.
+            EVALUATE WS-CHOICE
+                WHEN 1
+                    PERFORM MAINTAIN-002
+                WHEN 2
+                    PERFORM MAINTAIN-003
+                WHEN 3
+                    PERFORM MAINTAIN-004
+                WHEN 0
+                    MOVE "Y" TO WS-DONE
+                WHEN OTHER
+                    DISPLAY "INVALID SELECTION"
+            END-EVALUATE.
+        MAINTAIN-002.
+            OPEN INPUT PARM-FILE-002.
+            READ PARM-FILE-002
+                AT END
+                    MOVE 0 TO PARM-VALUE-002
+            END-READ.
+            MOVE PARM-VALUE-002 TO WS-OLD-VALUE.
+            CLOSE PARM-FILE-002.
+            DISPLAY "CURRENT CEILING-LIMIT: " WS-OLD-VALUE.
+            DISPLAY "NEW VALUE: ".
+            ACCEPT WS-NEW-VALUE.
+            IF WS-NEW-VALUE IS NOT NUMERIC OR WS-NEW-VALUE = 0
+                DISPLAY "EULMAINT: INVALID VALUE, NOT APPLIED"
+            ELSE
+                MOVE "EULER002" TO PARM-PROGID-002
+                MOVE WS-NEW-VALUE TO PARM-VALUE-002
+                OPEN OUTPUT PARM-FILE-002
+                WRITE PARM-RECORD-002
+                CLOSE PARM-FILE-002
+                MOVE "EULER002" TO CHG-PROGRAM-ID
+                PERFORM LOG-CHANGE
+            END-IF.
+        MAINTAIN-003.
+            OPEN INPUT PARM-FILE-003.
+            READ PARM-FILE-003
+                AT END
+                    MOVE 0 TO PARM-VALUE-003
+            END-READ.
+            MOVE PARM-VALUE-003 TO WS-OLD-VALUE.
+            CLOSE PARM-FILE-003.
+            DISPLAY "CURRENT CURRNUM: " WS-OLD-VALUE.
+            DISPLAY "NEW VALUE: ".
+            ACCEPT WS-NEW-VALUE.
+            IF WS-NEW-VALUE IS NOT NUMERIC OR WS-NEW-VALUE < 2
+                DISPLAY "EULMAINT: INVALID VALUE, NOT APPLIED"
+            ELSE
+                MOVE "EULER003" TO PARM-PROGID-003
+                MOVE WS-NEW-VALUE TO PARM-VALUE-003
+                OPEN OUTPUT PARM-FILE-003
+                WRITE PARM-RECORD-003
+                CLOSE PARM-FILE-003
+                MOVE "EULER003" TO CHG-PROGRAM-ID
+                PERFORM LOG-CHANGE
+            END-IF.
+        MAINTAIN-004.
+            OPEN INPUT PARM-FILE-004.
+            READ PARM-FILE-004
+                AT END
+                    MOVE 0 TO PARM-VALUE-004
+            END-READ.
+            MOVE PARM-VALUE-004 TO WS-OLD-VALUE.
+            CLOSE PARM-FILE-004.
+            DISPLAY "CURRENT DIGIT-WIDTH: " WS-OLD-VALUE.
+            DISPLAY "NEW VALUE: ".
+            ACCEPT WS-NEW-VALUE.
+            IF WS-NEW-VALUE IS NOT NUMERIC
+                OR WS-NEW-VALUE = 0
+                OR WS-NEW-VALUE > 7
+                    DISPLAY "EULMAINT: INVALID VALUE, NOT APPLIED"
+            ELSE
+                MOVE "EULER004" TO PARM-PROGID-004
+                MOVE WS-NEW-VALUE TO PARM-VALUE-004
+                OPEN OUTPUT PARM-FILE-004
+                WRITE PARM-RECORD-004
+                CLOSE PARM-FILE-004
+                MOVE "EULER004" TO CHG-PROGRAM-ID
+                PERFORM LOG-CHANGE
+            END-IF.
+        LOG-CHANGE.
+            MOVE WS-OLD-VALUE TO CHG-OLD-VALUE.
+            MOVE WS-NEW-VALUE TO CHG-NEW-VALUE.
+            MOVE WS-OPERATOR-ID TO CHG-OPERATOR.
+            MOVE FUNCTION CURRENT-DATE TO CHG-TIMESTAMP.
+            OPEN EXTEND CHANGE-FILE.
+            IF WS-CHANGE-STATUS = "35"
+                OPEN OUTPUT CHANGE-FILE
+            END-IF.
+            WRITE EULER-CHANGE-RECORD.
+            CLOSE CHANGE-FILE.
