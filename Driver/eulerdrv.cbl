@@ -0,0 +1,69 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EULERDRV.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SUMMARY-FILE ASSIGN TO "data/EULER.DRVSUM.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-SUMMARY-STATUS.
+        DATA DIVISION.
+            FILE SECTION.
+            FD  SUMMARY-FILE.
+            01  SUMMARY-LINE            PIC X(60).
+            WORKING-STORAGE SECTION.
+            01  WS-SUMMARY-STATUS       PIC XX.
+            01  WS-RUN-DATE             PIC X(8).
+            01  WS-JOB-RC               PIC 9(4).
+            01  WS-CHAIN-ABORTED        PIC X VALUE "N".
+            01  JOB-TALLY.
+                02  JOBS-RUN            PIC 99 VALUE 0.
+                02  JOBS-OK             PIC 99 VALUE 0.
+                02  JOBS-REJECTED       PIC 99 VALUE 0.
+        PROCEDURE DIVISION.
+        MAIN-PARA.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+            OPEN OUTPUT SUMMARY-FILE.
+            PERFORM RUN-JOB-002.
+            IF WS-CHAIN-ABORTED = "N"
+                PERFORM RUN-JOB-003
+            END-IF.
+            IF WS-CHAIN-ABORTED = "N"
+                PERFORM RUN-JOB-004
+            END-IF.
+            PERFORM WRITE-CHAIN-SUMMARY.
+            CLOSE SUMMARY-FILE.
+            IF JOBS-REJECTED > 0
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF.
+            GOBACK.
+        RUN-JOB-002.
+            CALL "EULER002".
+            MOVE RETURN-CODE TO WS-JOB-RC.
+            ADD 1 TO JOBS-RUN.
+            PERFORM LOG-JOB-RESULT.
+        RUN-JOB-003.
+            CALL "EULER003".
+            MOVE RETURN-CODE TO WS-JOB-RC.
+            ADD 1 TO JOBS-RUN.
+            PERFORM LOG-JOB-RESULT.
+        RUN-JOB-004.
+            CALL "EULER004".
+            MOVE RETURN-CODE TO WS-JOB-RC.
+            ADD 1 TO JOBS-RUN.
+            PERFORM LOG-JOB-RESULT.
+        LOG-JOB-RESULT.
+            IF WS-JOB-RC = 0
+                ADD 1 TO JOBS-OK
+            ELSE
+                ADD 1 TO JOBS-REJECTED
+                MOVE "Y" TO WS-CHAIN-ABORTED
+            END-IF.
+        WRITE-CHAIN-SUMMARY.
+            MOVE SPACES TO SUMMARY-LINE.
+            STRING "EULERDRV " WS-RUN-DATE " JOBS-RUN=" JOBS-RUN
+                " OK=" JOBS-OK " REJECTED=" JOBS-REJECTED
+                DELIMITED BY SIZE INTO SUMMARY-LINE.
+            WRITE SUMMARY-LINE.
+            DISPLAY SUMMARY-LINE.
