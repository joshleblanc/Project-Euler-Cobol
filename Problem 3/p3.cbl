@@ -1,27 +1,216 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. HELLO-WORLD.
+        PROGRAM-ID. EULER003.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARM-FILE ASSIGN TO "data/EULER003.PARM.DAT"
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT RESULTS-FILE ASSIGN TO "data/EULER.RESULTS.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-RESULTS-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO "data/EULER.AUDIT.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+            SELECT RESTART-FILE ASSIGN TO "data/EULER003.RESTART.DAT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-RESTART-STATUS.
+            SELECT RECON-FILE ASSIGN TO "data/EULER.RECON.RPT"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-RECON-STATUS.
         DATA DIVISION.
+            FILE SECTION.
+            FD  PARM-FILE.
+            COPY EULPARM.
+            FD  RESULTS-FILE.
+            COPY EULRES.
+            FD  AUDIT-FILE.
+            COPY EULLOG.
+            FD  RESTART-FILE.
+            COPY EULCKPT.
+            FD  RECON-FILE.
+            COPY EULRECON.
             WORKING-STORAGE SECTION.
-            01  SUM   PIC 999999.
+            01  WS-TODAY PIC X(8).
+            01  WS-RESULTS-STATUS PIC XX.
+            01  WS-AUDIT-STATUS PIC XX.
+            01  WS-RESTART-STATUS PIC XX.
+            01  WS-RECON-STATUS PIC XX.
+            01  WS-START-TS PIC X(21).
+            01  WS-END-TS PIC X(21).
+            01  WS-PRIOR-RESULT PIC 9(15).
+            01  WS-PRIOR-FOUND PIC X VALUE "N".
+            01  WS-ELAPSED-SECONDS PIC 9(9) VALUE 0.
+            01  WS-PARM-EOF PIC X VALUE "N".
+            01  WS-PARM-RAW PIC 9(12).
+            01  CKPT-INTERVAL PIC 9(9) VALUE 100000.
+            01  ORIG-CURRNUM PIC 999999999999.
             01  CURRNUM PIC 999999999999 VALUE 600851475143.
             01  LOOP.
-                02 FACTOR PIC 9999 VALUE 2.
-            02 IND PIC 9999 VALUE 0.
+                02 FACTOR PIC 9(12) VALUE 2.
+            02 IND PIC 9(9) VALUE 0.
             02 MAX PIC 9999 VALUE 1000.
-            02 REM PIC 9999.
+            02 REM PIC 9(12).
             02 ANS PIC 9999.
                 02 TMP PIC 9999999999999999.
         PROCEDURE DIVISION.
         MAIN-PARA.
+            MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+            MOVE WS-START-TS(1:8) TO WS-TODAY.
+            PERFORM READ-PARMS.
+            PERFORM VALIDATE-PARMS.
+            MOVE CURRNUM TO ORIG-CURRNUM.
+            PERFORM CHECK-RESTART.
             PERFORM MAIN-LOOP UNTIL CURRNUM = 1.
             DISPLAY FACTOR.
-            ACCEPT SUM.
-            STOP RUN.
+            PERFORM CLEAR-CHECKPOINT.
+            MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+            MOVE 0 TO RETURN-CODE.
+            PERFORM RECONCILE-RESULTS.
+            PERFORM WRITE-RESULTS.
+            PERFORM WRITE-AUDIT-LOG.
+            GOBACK.
+        READ-PARMS.
+            MOVE "N" TO WS-PARM-EOF.
+            OPEN INPUT PARM-FILE.
+            READ PARM-FILE
+                AT END
+                    DISPLAY "EULER003: PARM FILE EMPTY"
+                    MOVE "Y" TO WS-PARM-EOF
+            END-READ.
+            CLOSE PARM-FILE.
+            IF WS-PARM-EOF = "Y"
+                MOVE CURRNUM TO WS-PARM-RAW
+            ELSE
+                MOVE PARM-VALUE TO WS-PARM-RAW
+            END-IF.
+        VALIDATE-PARMS.
+            IF WS-PARM-RAW IS NOT NUMERIC
+                OR WS-PARM-RAW < 2
+                    DISPLAY "EULER003: INVALID CURRNUM PARM"
+                    MOVE 16 TO RETURN-CODE
+                    MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+                    MOVE WS-PARM-RAW TO ORIG-CURRNUM
+                    PERFORM WRITE-AUDIT-LOG
+                    GOBACK
+            END-IF.
+            MOVE WS-PARM-RAW TO CURRNUM.
+        CHECK-RESTART.
+            OPEN INPUT RESTART-FILE.
+            IF WS-RESTART-STATUS = "00"
+                READ RESTART-FILE
+                    AT END
+                        CONTINUE
+                END-READ
+                IF WS-RESTART-STATUS = "00"
+                    AND CKPT-PROGRAM-ID = "EULER003"
+                    AND CKPT-ORIG-CURRNUM = ORIG-CURRNUM
+                        MOVE CKPT-CURRNUM TO CURRNUM
+                        MOVE CKPT-FACTOR TO FACTOR
+                        MOVE CKPT-IND TO IND
+                        DISPLAY "EULER003: RESUMING FROM CHECKPOINT"
+                END-IF
+                CLOSE RESTART-FILE
+            END-IF.
+        WRITE-CHECKPOINT.
+            MOVE "EULER003" TO CKPT-PROGRAM-ID.
+            MOVE ORIG-CURRNUM TO CKPT-ORIG-CURRNUM.
+            MOVE CURRNUM TO CKPT-CURRNUM.
+            MOVE FACTOR TO CKPT-FACTOR.
+            MOVE IND TO CKPT-IND.
+            OPEN OUTPUT RESTART-FILE.
+            WRITE EULER-CKPT-RECORD.
+            CLOSE RESTART-FILE.
+        CLEAR-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE.
+            CLOSE RESTART-FILE.
+        RECONCILE-RESULTS.
+            MOVE "N" TO WS-PRIOR-FOUND.
+            OPEN INPUT RESULTS-FILE.
+            IF WS-RESULTS-STATUS = "00"
+                PERFORM CHECK-PRIOR-RESULT
+                    UNTIL WS-RESULTS-STATUS NOT = "00"
+                CLOSE RESULTS-FILE
+            END-IF.
+            IF WS-PRIOR-FOUND = "Y" AND WS-PRIOR-RESULT NOT = FACTOR
+                PERFORM WRITE-RECON-FLAG
+            END-IF.
+        CHECK-PRIOR-RESULT.
+            READ RESULTS-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    PERFORM CHECK-PRIOR-MATCH
+            END-READ.
+        CHECK-PRIOR-MATCH.
+            IF RES-PROGRAM-ID = "EULER003"
+            AND RES-PARM-VALUE = ORIG-CURRNUM
+            AND RES-RUN-DATE NOT = WS-TODAY
+                MOVE RES-RESULT TO WS-PRIOR-RESULT
+                MOVE "Y" TO WS-PRIOR-FOUND
+            END-IF.
+        WRITE-RECON-FLAG.
+            MOVE SPACES TO RECON-LINE.
+            STRING "EULER003 " WS-TODAY
+                " PRIOR=" WS-PRIOR-RESULT " TODAY=" FACTOR
+                " PARM=" ORIG-CURRNUM
+                DELIMITED BY SIZE INTO RECON-LINE.
+            DISPLAY "EULER003: RESULT CHANGED SINCE PRIOR RUN".
+            OPEN EXTEND RECON-FILE.
+            IF WS-RECON-STATUS = "35"
+                OPEN OUTPUT RECON-FILE
+            END-IF.
+            WRITE RECON-LINE.
+            CLOSE RECON-FILE.
+        WRITE-RESULTS.
+            MOVE "EULER003" TO RES-PROGRAM-ID.
+            MOVE ORIG-CURRNUM TO RES-PARM-VALUE.
+            MOVE FACTOR TO RES-RESULT.
+            MOVE WS-TODAY TO RES-RUN-DATE.
+            OPEN EXTEND RESULTS-FILE.
+            IF WS-RESULTS-STATUS = "35"
+                OPEN OUTPUT RESULTS-FILE
+            END-IF.
+            WRITE EULER-RESULT-RECORD.
+            CLOSE RESULTS-FILE.
+        WRITE-AUDIT-LOG.
+            MOVE "EULER003" TO LOG-PROGRAM-ID.
+            MOVE ORIG-CURRNUM TO LOG-PARM-VALUE.
+            MOVE FACTOR TO LOG-RESULT.
+            MOVE WS-START-TS TO LOG-START-TS.
+            MOVE WS-END-TS TO LOG-END-TS.
+            MOVE RETURN-CODE TO LOG-RETURN-CODE.
+            MOVE IND TO LOG-ITERATIONS.
+            COMPUTE WS-ELAPSED-SECONDS =
+                FUNCTION NUMVAL(WS-END-TS(9:2)) * 3600
+                + FUNCTION NUMVAL(WS-END-TS(11:2)) * 60
+                + FUNCTION NUMVAL(WS-END-TS(13:2))
+                - FUNCTION NUMVAL(WS-START-TS(9:2)) * 3600
+                - FUNCTION NUMVAL(WS-START-TS(11:2)) * 60
+                - FUNCTION NUMVAL(WS-START-TS(13:2))
+                ON SIZE ERROR
+                    MOVE 0 TO WS-ELAPSED-SECONDS
+            END-COMPUTE.
+            MOVE WS-ELAPSED-SECONDS TO LOG-ELAPSED-SECONDS.
+            DISPLAY "EULER003: ITERATIONS=" IND
+                " ELAPSED-SECONDS=" WS-ELAPSED-SECONDS.
+            OPEN EXTEND AUDIT-FILE.
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            WRITE EULER-LOG-RECORD.
+            CLOSE AUDIT-FILE.
         MAIN-LOOP.
             DIVIDE CURRNUM BY FACTOR GIVING TMP REMAINDER REM.
             IF REM > 0 THEN
-                ADD 1 TO FACTOR
+                IF FACTOR = 2
+                    ADD 1 TO FACTOR
+                ELSE
+                    ADD 2 TO FACTOR
+                END-IF
             ELSE
                 SET CURRNUM TO TMP
             END-IF.
-            ADD 1 TO IND.
\ No newline at end of file
+            ADD 1 TO IND.
+            IF FUNCTION MOD(IND, CKPT-INTERVAL) = 0
+                PERFORM WRITE-CHECKPOINT
+            END-IF.
